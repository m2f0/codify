@@ -21,10 +21,10 @@
       *   APOLICE ANTIGA ----------: 0107100057625---------------------*        
       *   APOLICE NOVA   ----------:-0107100070673---------------------*        
       *----------------------------------------------------------------*        
-      *   GERA ARQUIVO COM LOTERICOS QUE NAO QUEREM RENOVAR            *        
-      *       CAD-RENOVAR  = 1 (NAO DESEJA RENOVAR - NO SIGEL)         *        
-      *       SOMENTE DIA 24/07/2002                                   *        
-      *----------------------------------------------------------------*        
+      *   GERA ARQUIVO COM LOTERICOS QUE NAO QUEREM RENOVAR            *
+      *       CAD-RENOVAR  = 1 (NAO DESEJA RENOVAR - NO SIGEL)         *
+V.04  *       PROCESSAMENTO DIARIO, PADRAO (VIDE V.04)                 *
+      *----------------------------------------------------------------*
       * EM 10/12/2002 - NAO CONSIDERA NUM-FAX = 99999999  - ALT-K1 ----*        
       *----------------------------------------------------------------*        
       *----------------------------------------------------------------*        
@@ -67,15 +67,31 @@
       *                                                                *        
       *----------------------------------------------------------------*        
       *                                                                *        
-      *   VERSAO V.03 - ABEND - CADMUS 177676                          *        
-      *                 INSERT FC-CONTA-BANCARIA - 803                 *        
-      *                                                                *        
-      *   EM 04/10/2019 - OLIVEIRA                                     *        
-      *                                                                *        
-      *            PROCURE POR V.03                                    *        
-      *                                                                *        
-      *----------------------------------------------------------------*        
-       ENVIRONMENT                  DIVISION.                                   
+      *   VERSAO V.03 - ABEND - CADMUS 177676                          *
+      *                 INSERT FC-CONTA-BANCARIA - 803                 *
+      *                                                                *
+      *   EM 04/10/2019 - OLIVEIRA                                     *
+      *                                                                *
+      *            PROCURE POR V.03                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      *   VERSAO V.04 - CRITICA DE LOTERICO EM BLACKLIST DE FRAUDE     *
+      *                 (FC_LOTERICO_BLACKLIST), HISTORICO DE ALTERA-  *
+      *                 COES NA FC_LOTERICO (FC_HIST_LOTERICO), COMMIT *
+      *                 PARCIAL/REINICIO NO PROCESSAMENTO, REATIVACAO  *
+      *                 DA SOLICITACAO DE NAO-RENOVACAO (LT2018B),     *
+      *                 RELATORIO DELIMITADO DE INCONSISTENCIAS,       *
+      *                 CONCILIACAO DE CONTA BANCARIA E DE BONUS,      *
+      *                 QUEBRA POR FENAL, CRITICA DE CATEGORIA DO      *
+      *                 LOTERICO E TELEFONE/FAX COM 9 DIGITOS.         *
+      *                                                                *
+      *   EM 09/08/2026 - MARTINS                                      *
+      *                                                                *
+      *            PROCURE POR V.04                                    *
+      *                                                                *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                  DIVISION.
       *--------------------------------------                                   
        CONFIGURATION                SECTION.                                    
       *--------------------------------------                                   
@@ -90,11 +106,20 @@
            SELECT      CADASTRO                                                 
                        ASSIGN      TO    MOV2000B.                              
       *                                                                         
-           SELECT      RLT2000B                                                 
-                       ASSIGN      TO    RLT2000B.                              
-      *                                                                         
-      *----------------------------------------------------------------*        
-       DATA DIVISION.                                                           
+           SELECT      RLT2000B
+                       ASSIGN      TO    RLT2000B.
+      *
+V.04       SELECT      WRESTART
+V.04                   ASSIGN      TO    LT2000P.
+V.04  *
+V.04       SELECT      WCHECKPT
+V.04                   ASSIGN      TO    LT2000C.
+      *
+V.04       SELECT      WINCONS
+V.04                   ASSIGN      TO    LT2000D.
+      *
+      *----------------------------------------------------------------*
+       DATA DIVISION.                                                       
       *--------------                                                           
        FILE SECTION.                                                            
       *-------------                                                            
@@ -114,11 +139,36 @@
            RECORDING MODE  F                                                    
            LABEL RECORD IS OMITTED.                                             
       *                                                                         
-       01  REG-RLT2000B.                                                        
-           05 REG-LINHA                     PIC X(132).                         
-      *                                                                         
-      *----------------------------------------------------------------*        
-       WORKING-STORAGE              SECTION.                                    
+       01  REG-RLT2000B.
+           05 REG-LINHA                     PIC X(132).
+      *
+V.04  *
+V.04   FD  WRESTART
+V.04       RECORD      6
+V.04       BLOCK       0
+V.04       RECORDING MODE IS F
+V.04       LABEL RECORD IS OMITTED.
+V.04  *
+V.04   01  REG-RESTART              PIC 9(006).
+V.04  *
+V.04   FD  WCHECKPT
+V.04       RECORD      6
+V.04       BLOCK       0
+V.04       RECORDING MODE IS F
+V.04       LABEL RECORD IS OMITTED.
+V.04  *
+V.04   01  REG-CHECKPT              PIC 9(006).
+      *
+V.04   FD  WINCONS
+V.04       RECORD      200
+V.04       BLOCK       0
+V.04       RECORDING MODE IS F
+V.04       LABEL RECORD IS OMITTED.
+V.04  *
+V.04   01  REG-WINCONS              PIC X(200).
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE              SECTION.                                  
                                                                                 
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.                             
                                                                                 
@@ -140,15 +190,38 @@
       *--* VARIAVEIS AUXILIARES                                                 
       *---------------------------------                                        
       *                                                                         
-       77         WS-OBRIGATORIO      PIC  9(001) VALUE 0.                      
-       77         WS-NECESSARIO       PIC  9(001) VALUE 0.                      
-       77         WS-TEM-UF           PIC  9(001) VALUE 0.                      
-       77         WS-IMPRIMIU         PIC  9(001) VALUE 0.                      
-       77         WS-IND              PIC  9(003) VALUE 0.                      
+       77         WS-OBRIGATORIO      PIC  9(001) VALUE 0.
+       77         WS-NECESSARIO       PIC  9(001) VALUE 0.
+V.04   77         WS-TIPO-CRITICA-ATUAL PIC X(011) VALUE SPACES.
+       77         WS-TEM-UF           PIC  9(001) VALUE 0.
+V.04   77         WS-TEM-CATEGORIA    PIC  9(001) VALUE 0.
+V.04   77         WS-TEM-BLACKLIST    PIC  9(001) VALUE 0.
+V.04   77         WS-NSR-RESTART      PIC  9(006) VALUE 0.
+V.04   77         WS-COMMIT-CONTADOR  PIC  9(007) VALUE 0.
+V.04   77         WS-COMMIT-INTERVALO PIC  9(007) VALUE 2000.
+       77         WS-IMPRIMIU         PIC  9(001) VALUE 0.
+       77         WS-IND              PIC  9(003) VALUE 0.
        77         WS-IDE-CONTA-CPMF   PIC S9(009) VALUE +0  COMP.               
        77         WS-IDE-CONTA-ISENTA PIC S9(009) VALUE +0  COMP.               
        77         WS-IDE-CONTA-CAUCAO PIC S9(009) VALUE +0  COMP.               
-       77         MAX-IDE-CONTA-BANCARIA PIC S9(009) VALUE +0  COMP.            
+       77         MAX-IDE-CONTA-BANCARIA PIC S9(009) VALUE +0  COMP.
+V.04   77         WS-TIPO-CONTA-ATUAL PIC  X(007) VALUE SPACES.
+V.04   77         W-AC-DIVERG-CONTA-CPMF   PIC 9(007) VALUE 0.
+V.04   77         W-AC-DIVERG-CONTA-ISENTA PIC 9(007) VALUE 0.
+V.04   77         W-AC-DIVERG-CONTA-CAUCAO PIC 9(007) VALUE 0.
+V.04   77         WS-FENAL-ANTERIOR   PIC 9(007) VALUE 0.
+V.04   77         WS-AC-FENAL-LIDOS       PIC 9(007) VALUE 0.
+V.04   77         WS-AC-FENAL-GRAVADOS    PIC 9(007) VALUE 0.
+V.04   77         WS-AC-FENAL-REJEITADOS  PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-ALARME-ATIVOS      PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-CKT-ATIVOS         PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-COFRE-ATIVOS       PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-ALARME-ADICIONADOS PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-CKT-ADICIONADOS    PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-COFRE-ADICIONADOS  PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-ALARME-REMOVIDOS   PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-CKT-REMOVIDOS      PIC 9(007) VALUE 0.
+V.04   77         WS-AC-BONUS-COFRE-REMOVIDOS    PIC 9(007) VALUE 0.
        77         W-CHAVE-CADASTRADO-SASSE  PIC X(03) VALUE SPACES.             
        77         W-CHAVE-CADASTRADO-SIGEL  PIC X(03) VALUE SPACES.             
        77         W-CHAVE-HOUVE-ALTERACAO   PIC X(03) VALUE SPACES.             
@@ -266,7 +339,8 @@
            EXEC SQL END DECLARE SECTION END-EXEC.                               
       *----------------------------------------------------------------*        
            EXEC SQL INCLUDE FCSEQUEN   END-EXEC.                                
-           EXEC SQL INCLUDE FCLOTERI   END-EXEC.                                
+           EXEC SQL INCLUDE FCLOTERI   END-EXEC.
+V.04       EXEC SQL INCLUDE FCLOTBLK   END-EXEC.
            EXEC SQL INCLUDE FCPENLOT   END-EXEC.                                
            EXEC SQL INCLUDE FCTPENLT   END-EXEC.                                
            EXEC SQL INCLUDE FCCONBAN   END-EXEC.                                
@@ -368,10 +442,12 @@
                 20 CAD-CEP                    PIC 9(08).                        
                 20 FILLER                     PIC X(01).                        
              15 CAD-UF                        PIC X(02).                        
-             15 CAD-TELEFONE.                                                   
-                20 CAD-DDD-FONE               PIC 9(04).                        
-                20 CAD-FONE                   PIC 9(08).                        
-             15 FILLER                        PIC X(04).                        
+             15 CAD-TELEFONE.
+                20 CAD-DDD-FONE               PIC 9(04).
+V.04  *         20 CAD-FONE                   PIC 9(08).
+V.04            20 CAD-FONE                   PIC 9(09).
+V.04  *      15 FILLER                        PIC X(04).
+V.04         15 FILLER                        PIC X(03).
              15 CAD-CONTATO1                  PIC X(20).                        
              15 CAD-CONTATO2                  PIC X(20).                        
              15 CAD-CGCX.                                                       
@@ -441,12 +517,14 @@ V.02            20 CAD-CONTA-CAUCAO             PIC 9(17).
                 20 CAD-BONUS-ALARME             PIC 9(01).                      
              15 CAD-BONUS-COFREX.                                               
                 20 CAD-BONUS-COFRE              PIC 9(01).                      
-             15 CAD-NUMERO-FAX.                                                 
-                20 CAD-DDD-FAX                  PIC 9(04).                      
-                20 CAD-FAX                      PIC 9(08).                      
-             15 CAD-RENOVAR                     PIC 9(01).                      
-V.02  *      15 FILLER                          PIC X(132).                     
-V.02         15 FILLER                          PIC X(117).                     
+             15 CAD-NUMERO-FAX.
+                20 CAD-DDD-FAX                  PIC 9(04).
+V.04  *         20 CAD-FAX                      PIC 9(08).
+V.04            20 CAD-FAX                      PIC 9(09).
+             15 CAD-RENOVAR                     PIC 9(01).
+V.02  *      15 FILLER                          PIC X(132).
+V.02  *      15 FILLER                          PIC X(117).
+V.04         15 FILLER                          PIC X(116).
              15 CAD-NSRX.                                                       
                 20 CAD-NSR                      PIC 9(06).                      
                                                                                 
@@ -516,21 +594,27 @@ V.02     05         WS-CONTA-12POS    PIC 9(12).
          05         WIND1             PIC 9(02).                                
          05         WIND2             PIC 9(02).                                
          05         WTAM-TEL          PIC 9(02).                                
-         05         WS-NUM-TELEF-ENT  PIC X(12).                                
-         05         FILLER            REDEFINES WS-NUM-TELEF-ENT.               
-           10       WS-DDD-ENT        PIC  9(005).                              
-           10       WS-TELEFONE-ENT   PIC  9(007).                              
-         05         WS-NUM-TELEF-SAI  PIC X(12).                                
-         05         FILLER            REDEFINES WS-NUM-TELEF-SAI.               
-           10       WS-DDD-SAI        PIC  9(004).                              
-           10       WS-TELEFONE-SAI   PIC  9(008).                              
-      *                                                                         
-         05         WS-NUMERO-FAX     PIC X(16).                                
-         05         WS-NUMERO-FAX-R   REDEFINES WS-NUMERO-FAX.                  
-           10       WS-NUMER-FAX.                                               
-             20       WS-DDD-FAX        PIC  9(004).                            
-             20       WS-NUM-FAX        PIC  9(008).                            
-           10       FILLER            PIC  X(004).                              
+V.04  *  05         WS-NUM-TELEF-ENT  PIC X(12).
+V.04     05         WS-NUM-TELEF-ENT  PIC X(13).
+         05         FILLER            REDEFINES WS-NUM-TELEF-ENT.
+           10       WS-DDD-ENT        PIC  9(005).
+V.04  *      10       WS-TELEFONE-ENT   PIC  9(007).
+V.04         10       WS-TELEFONE-ENT   PIC  9(008).
+V.04  *  05         WS-NUM-TELEF-SAI  PIC X(12).
+V.04     05         WS-NUM-TELEF-SAI  PIC X(13).
+         05         FILLER            REDEFINES WS-NUM-TELEF-SAI.
+           10       WS-DDD-SAI        PIC  9(004).
+V.04  *      10       WS-TELEFONE-SAI   PIC  9(008).
+V.04         10       WS-TELEFONE-SAI   PIC  9(009).
+      *
+         05         WS-NUMERO-FAX     PIC X(16).
+         05         WS-NUMERO-FAX-R   REDEFINES WS-NUMERO-FAX.
+           10       WS-NUMER-FAX.
+             20       WS-DDD-FAX        PIC  9(004).
+V.04  *        20       WS-NUM-FAX        PIC  9(008).
+V.04           20       WS-NUM-FAX        PIC  9(009).
+V.04  *    10       FILLER            PIC  X(004).
+V.04       10       FILLER            PIC  X(003).
       *                                                                         
       *                                                                         
          05         WS-CODIGO-BANCO   PIC 9(09).                                
@@ -685,11 +769,22 @@ V.01  *                               PIC 9(01).
             10 FILLER PIC X(30) VALUE 'SE SERGIPE'.                             
             10 FILLER PIC X(30) VALUE 'SP SAO PAULO'.                           
             10 FILLER PIC X(30) VALUE 'TO TOCANTINS'.                           
-         05 TAB-UF-R REDEFINES TAB-UF OCCURS 27 TIMES.                          
-            10 TB-UF   PIC X(02).                                               
-            10 FILLER  PIC X(01).                                               
-            10 TB-EST  PIC X(27).                                               
-      *----------------------------------------------------------------*        
+         05 TAB-UF-R REDEFINES TAB-UF OCCURS 27 TIMES.
+            10 TB-UF   PIC X(02).
+            10 FILLER  PIC X(01).
+            10 TB-EST  PIC X(27).
+      *
+V.04     05 TAB-CAT.
+V.04        10 FILLER PIC X(30) VALUE '01 LOTERICO SIMPLES'.
+V.04        10 FILLER PIC X(30) VALUE '02 LOTERICO PPP'.
+V.04        10 FILLER PIC X(30) VALUE '03 LOTERICO INTEGRADO'.
+V.04        10 FILLER PIC X(30) VALUE '04 LOTERICO ESPECIAL'.
+V.04        10 FILLER PIC X(30) VALUE '05 CORRESPONDENTE BANCARIO'.
+V.04     05 TAB-CAT-R REDEFINES TAB-CAT OCCURS 5 TIMES.
+V.04        10 TB-CAT      PIC 9(02).
+V.04        10 FILLER      PIC X(01).
+V.04        10 TB-DESC-CAT PIC X(27).
+      *----------------------------------------------------------------*
       * DATAS AUXILIARES E DE FORMATACAO PARA CRITICA                  *        
       *----------------------------------------------------------------*        
       *                                                                         
@@ -834,16 +929,18 @@ V.01  *                               PIC 9(01).
               10 FILLER                     PIC X(05) VALUE                     
                  'FONE:'.                                                       
               10 FILLER                     PIC X(01) VALUE SPACES.             
-              10 LD03-CAD-DDD-FONE          PIC 9(03) VALUE 0.                  
-              10 FILLER                     PIC X(01) VALUE '-'.                
-              10 LD03-CAD-FONE              PIC 9(08) VALUE 0.                  
-              10 FILLER                     PIC X(01) VALUE SPACES.             
-              10 FILLER                     PIC X(06) VALUE                     
-                 ' FAX:'.                                                       
-              10 FILLER                     PIC X(01) VALUE SPACES.             
-              10 LD03-CAD-DDD-FAX           PIC 9(04) VALUE 0.                  
-              10 FILLER                     PIC X(01) VALUE '-'.                
-              10 LD03-CAD-FAX               PIC 9(08) VALUE 0.                  
+              10 LD03-CAD-DDD-FONE          PIC 9(03) VALUE 0.
+              10 FILLER                     PIC X(01) VALUE '-'.
+V.04  *       10 LD03-CAD-FONE              PIC 9(08) VALUE 0.
+V.04          10 LD03-CAD-FONE              PIC 9(09) VALUE 0.
+              10 FILLER                     PIC X(01) VALUE SPACES.
+              10 FILLER                     PIC X(06) VALUE
+                 ' FAX:'.
+              10 FILLER                     PIC X(01) VALUE SPACES.
+              10 LD03-CAD-DDD-FAX           PIC 9(04) VALUE 0.
+              10 FILLER                     PIC X(01) VALUE '-'.
+V.04  *       10 LD03-CAD-FAX               PIC 9(08) VALUE 0.
+V.04          10 LD03-CAD-FAX               PIC 9(09) VALUE 0.
       *                                                                         
            05 LD04-CAD.                                                         
               10 FILLER                     PIC X(12) VALUE                     
@@ -1077,11 +1174,24 @@ V.02          10 LD07B-CAD-CONTA            PIC X(12) VALUE SPACES.
       *                    LINHAS DE MENSAGEM DE ERRO                  *        
       *----------------------------------------------------------------*        
       *                                                                         
-           05 LD00.                                                             
-              10 FILLER                     PIC X(010) VALUE SPACES.            
-              10 LD00-MSG1                  PIC X(122) VALUE SPACES.            
-      *----------------------------------------------------------------*        
-      *                    LINHAS DE TOTAIS                                     
+           05 LD00.
+              10 FILLER                     PIC X(010) VALUE SPACES.
+              10 LD00-MSG1                  PIC X(122) VALUE SPACES.
+      *----------------------------------------------------------------*
+V.04  *          LINHA DELIMITADA DO RELATORIO DE INCONSISTENCIAS
+      *----------------------------------------------------------------*
+      *
+V.04       05 WLINCONS-LINHA.
+V.04          10 WLINCONS-COD-CEF           PIC 9(008) VALUE 0.
+V.04          10 FILLER                     PIC X(001) VALUE '|'.
+V.04          10 WLINCONS-RAZAO-SOCIAL      PIC X(040) VALUE SPACES.
+V.04          10 FILLER                     PIC X(001) VALUE '|'.
+V.04          10 WLINCONS-MENSAGEM          PIC X(122) VALUE SPACES.
+V.04          10 FILLER                     PIC X(001) VALUE '|'.
+V.04          10 WLINCONS-TIPO-CRITICA      PIC X(011) VALUE SPACES.
+V.04          10 FILLER                     PIC X(013) VALUE SPACES.
+      *----------------------------------------------------------------*
+      *                    LINHAS DE TOTAIS
       *----------------------------------------------------------------*        
       *                                                                         
            05 LT00.                                                             
@@ -1143,9 +1253,11 @@ V.02          10 LD07B-CAD-CONTA            PIC X(12) VALUE SPACES.
       *                                                                         
            PERFORM  R0110-SELECT-APOLICE                                        
       *                                                                         
-           PERFORM  R9000-OPEN-ARQUIVOS.                                        
-      *                                                                         
-           PERFORM  R7510-MONTA-CABECALHO.                                      
+           PERFORM  R9000-OPEN-ARQUIVOS.
+      *
+V.04       PERFORM  R0080-LE-PARM-RESTART.
+      *
+           PERFORM  R7510-MONTA-CABECALHO.                                    
       *                                                                         
            PERFORM  R0900-LE-CADASTRO.                                          
       *                                                                         
@@ -1255,11 +1367,81 @@ OL0906     WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
       *                                                                         
            MOVE    '  TOTAL DE LOTERICOS - MOV DE CANCELAMENTOS - 7 ='          
                       TO LT00-TEXTO.                                            
-           MOVE    WS-MVPROP-TOTAL-CANCELADOS TO LT00-TOTAIS.                   
-           WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.                           
-      *                                                                         
-      *                                                                         
-           PERFORM  R9100-CLOSE-ARQUIVOS.                                       
+           MOVE    WS-MVPROP-TOTAL-CANCELADOS TO LT00-TOTAIS.
+           WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+      *
+V.04  *    CONCILIACAO DE CONTA BANCARIA (FC_CONTA_BANCARIA) POR TIPO
+      *
+V.04       MOVE    '  DIVERG. CONTA CORRENTE CPMF (JA CADASTRADA)....='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     W-AC-DIVERG-CONTA-CPMF     TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  DIVERG. CONTA ISENTA CPMF (JA CADASTRADA)......='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     W-AC-DIVERG-CONTA-ISENTA   TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  DIVERG. CONTA CAUCAO (JA CADASTRADA)...........='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     W-AC-DIVERG-CONTA-CAUCAO   TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+      *
+V.04       IF WS-FENAL-ANTERIOR  NOT EQUAL  ZEROS
+V.04          PERFORM  R7585-IMPRIME-FENAL.
+      *
+      *
+V.04  *    CONCILIACAO DE COBERTURA DE BONUS (LT_LOTERICO_BONUS) POR TIPO
+      *
+V.04       MOVE    '  BONUS ALARME - LOTERICOS ATIVOS................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-ALARME-ATIVOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS ALARME - INCLUIDOS NO DIA................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-ALARME-ADICIONADOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS ALARME - RETIRADOS NO DIA................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-ALARME-REMOVIDOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS CKT-TV - LOTERICOS ATIVOS................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-CKT-ATIVOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS CKT-TV - INCLUIDOS NO DIA................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-CKT-ADICIONADOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS CKT-TV - RETIRADOS NO DIA................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-CKT-REMOVIDOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS COFRE - LOTERICOS ATIVOS.................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-COFRE-ATIVOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS COFRE - INCLUIDOS NO DIA.................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-COFRE-ADICIONADOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+V.04       MOVE    '  BONUS COFRE - RETIRADOS NO DIA.................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-BONUS-COFRE-REMOVIDOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+      *
+      *
+           PERFORM  R9100-CLOSE-ARQUIVOS.
       *                                                                         
                                                                                 
            DISPLAY '              PROGRAMA - LT2000B                  '         
@@ -1344,10 +1526,29 @@ OL0906     WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
                                                                                 
                                                                                 
       *                                                                         
-       R0110-SAIDA. EXIT.                                                       
-      *----------------------------------------------------------------*        
-      *-----------------------------------------------------------------        
-       R0900-LE-CADASTRO                                        SECTION.        
+       R0110-SAIDA. EXIT.
+      *----------------------------------------------------------------*
+V.04  *-----------------------------------------------------------------
+V.04   R0080-LE-PARM-RESTART                                    SECTION.
+V.04  *-----------------------------------------------------------------
+V.04  *
+V.04       OPEN INPUT  WRESTART.
+V.04  *
+V.04       READ  WRESTART
+V.04           AT END
+V.04              MOVE  ZEROS  TO  WS-NSR-RESTART
+V.04           NOT AT END
+V.04              MOVE  REG-RESTART  TO  WS-NSR-RESTART
+V.04       END-READ.
+V.04  *
+V.04       CLOSE WRESTART.
+V.04  *
+V.04       DISPLAY 'LT2000B - REINICIO A PARTIR DO NSR = ' WS-NSR-RESTART.
+V.04  *
+V.04   R0080-SAIDA. EXIT.
+      *----------------------------------------------------------------*
+      *-----------------------------------------------------------------
+       R0900-LE-CADASTRO                                        SECTION.
       *-----------------------------------------------------------------        
       *                                                                         
            READ  CADASTRO                                                       
@@ -1355,9 +1556,10 @@ OL0906     WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
                  MOVE  'SIM'  TO  WFIM-CADASTRO                                 
                  GO  TO  R0900-SAIDA.                                           
       *                                                                         
-            ADD  1  TO  W-AC-CAD-LIDOS.                                         
-      *                                                                         
-           MOVE  REG-CAD TO  REG-CAD-CADASTRO.                                  
+            ADD  1  TO  W-AC-CAD-LIDOS.
+V.04        ADD  1  TO  WS-AC-FENAL-LIDOS.
+      *
+           MOVE  REG-CAD TO  REG-CAD-CADASTRO.
       *                                                                         
            IF CAD-TIPO   = 'H'                                                  
               MOVE  REG-CAD TO  REG-CAD-HEADER                                  
@@ -1399,57 +1601,108 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
       *                                                                         
        R0950-SAIDA. EXIT.                                                       
       *----------------------------------------------------------------*        
-       R1000-PROCESSA-CADASTRO                                  SECTION.        
-      *----------------------------------------------------------------*        
-      *                                                                         
-           PERFORM  R7650-CONVERTE-CARACTER.                                    
+       R1000-PROCESSA-CADASTRO                                  SECTION.
+      *----------------------------------------------------------------*
+      *
+V.04  *    IF CAD-NSR  <  WS-NSR-RESTART
+V.04       IF CAD-NSR  <=  WS-NSR-RESTART
+V.04          SUBTRACT 1 FROM W-AC-CAD-LIDOS
+V.04          SUBTRACT 1 FROM WS-AC-FENAL-LIDOS
+V.04          GO TO R1000-LER-CADASTRO.
+      *
+           PERFORM  R7650-CONVERTE-CARACTER.
       *                                                                         
            PERFORM  R1050-CRITICA-CADASTRO.                                     
       *                                                                         
-           IF WS-OBRIGATORIO = 1                                                
-              ADD  1  TO  W-AC-LOTERICOS-REJEITADOS                             
-              GO TO R1000-LER-CADASTRO.                                         
-                                                                                
-           MOVE SPACES               TO  LD00-MSG1                              
-           MOVE 'LT2000B'            TO  LTMVPROP-COD-USUARIO.                  
-                                                                                
-           PERFORM R6020-SELECT-FC-LOTERICO.                                    
+           IF WS-OBRIGATORIO = 1
+              ADD  1  TO  W-AC-LOTERICOS-REJEITADOS
+V.04          ADD  1  TO  WS-AC-FENAL-REJEITADOS
+              GO TO R1000-LER-CADASTRO.
+                                                                                
+           MOVE SPACES               TO  LD00-MSG1
+           MOVE 'LT2000B'            TO  LTMVPROP-COD-USUARIO.
+
+V.04  *    IF CAD-RENOVAR  EQUAL  1
+V.04  *       PERFORM  R6990-GRAVAR-PARAM-RENOVAR
+V.04  *       GO TO    R1000-LER-CADASTRO.
+V.04       IF CAD-RENOVAR  EQUAL  1
+V.04          PERFORM  R6990-GRAVAR-PARAM-RENOVAR.
+      *
+           PERFORM R6020-SELECT-FC-LOTERICO.
                                                                                 
            PERFORM R6030-SELECT-V0LOTERICO01.                                   
                                                                                 
-           IF W-CHAVE-CADASTRADO-SIGEL   EQUAL  'NAO'                           
-              PERFORM R6220-GRAVAR-FC-CONTA                                     
-              PERFORM R6200-MONTAR-FC-LOTERICO                                  
-              PERFORM R6210-INSERT-FC-LOTERICO                                  
-              GO TO   R1000-LER-CADASTRO                                        
-           END-IF                                                               
+           IF W-CHAVE-CADASTRADO-SIGEL   EQUAL  'NAO'
+              PERFORM R6220-GRAVAR-FC-CONTA
+              PERFORM R6200-MONTAR-FC-LOTERICO
+              PERFORM R6210-INSERT-FC-LOTERICO
+V.04          PERFORM R6810-GRAVAR-LOTERICO-BONUS
+              GO TO   R1000-LER-CADASTRO
+           END-IF
                                                                                 
            PERFORM R6000-VER-ALTERACAO-LOTERICO.                                
            PERFORM R6060-VER-ALTERACAO-FC-CONTA.                                
            PERFORM R6850-VER-ALTERACAO-BONUS.                                   
                                                                                 
-           IF W-CHAVE-HOUVE-ALTERACAO = 'SIM'                                   
-              PERFORM  R6200-MONTAR-FC-LOTERICO                                 
-              PERFORM  R6700-UPDATE-FC-LOTERICO                                 
-           END-IF                                                               
-           .                                                                    
-       R1000-LER-CADASTRO.                                                      
-                                                                                
-           PERFORM  R0900-LE-CADASTRO.                                          
+           IF W-CHAVE-HOUVE-ALTERACAO = 'SIM'
+V.04          PERFORM  R6690-GRAVAR-HIST-LOTERICO
+              PERFORM  R6200-MONTAR-FC-LOTERICO
+              PERFORM  R6700-UPDATE-FC-LOTERICO
+           END-IF
            .                                                                    
-       R1000-SAIDA. EXIT.                                                       
+       R1000-LER-CADASTRO.
+
+V.04       PERFORM  R1090-COMMIT-PARCIAL.
+      *
+           PERFORM  R0900-LE-CADASTRO.
+           .
+       R1000-SAIDA. EXIT.
       *-----------------------------------------------------------------        
                                                                                 
       *                                                                         
        R1010-VERIFICA-UF  SECTION.                                              
       *--------------------------                                               
       *                                                                         
-           IF CAD-UF = TB-UF(WS-IND)                                            
-              MOVE  1  TO WS-TEM-UF.                                            
-      *                                                                         
-       R1010-SAIDA. EXIT.                                                       
-      *                                                                         
-       R1050-CRITICA-CADASTRO  SECTION.                                         
+           IF CAD-UF = TB-UF(WS-IND)
+              MOVE  1  TO WS-TEM-UF.
+      *
+       R1010-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+V.04   R1015-VERIFICA-BLACKLIST  SECTION.
+V.04  *--------------------------------
+V.04  *
+V.04       MOVE  '1015'  TO  WNR-EXEC-SQL.
+V.04  *
+V.04       MOVE  0                    TO  WS-TEM-BLACKLIST.
+V.04       MOVE  CAD-COD-CEF          TO  FCLOTBLK-NUM-LOTERICO.
+V.04  *
+V.04       EXEC SQL
+V.04         SELECT  NUM_LOTERICO
+V.04           INTO :FCLOTBLK-NUM-LOTERICO
+V.04           FROM  FDRCAP.FC_LOTERICO_BLACKLIST
+V.04         WHERE  NUM_LOTERICO   =  :FCLOTBLK-NUM-LOTERICO
+V.04       END-EXEC.
+V.04  *
+V.04       IF SQLCODE  EQUAL  ZEROS
+V.04          MOVE  1  TO  WS-TEM-BLACKLIST
+V.04       ELSE
+V.04          IF SQLCODE  NOT EQUAL  100
+V.04             DISPLAY '1015-ERRO SELECT FC_LOTERICO_BLACKLIST '
+V.04             DISPLAY 'COD. LOTERICO   = ' FCLOTBLK-NUM-LOTERICO
+V.04             GO  TO  R9999-ROT-ERRO.
+V.04  *
+V.04   R1015-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+V.04   R1017-VERIFICA-CATEGORIA  SECTION.
+V.04  *--------------------------------
+V.04  *
+V.04       IF CAD-CAT-LOTERICO = TB-CAT(WS-IND)
+V.04          MOVE  1  TO WS-TEM-CATEGORIA.
+V.04  *
+V.04   R1017-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+      *
+       R1050-CRITICA-CADASTRO  SECTION.
       *---------------------------------------                                  
            MOVE SPACES TO LD00-MSG1.                                            
            MOVE 0      TO WS-OBRIGATORIO WS-NECESSARIO WS-IMPRIMIU.             
@@ -1460,55 +1713,74 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               MOVE 'TIPO DE REGISTRO INVALIDO             ' TO LD00-MSG1        
               MOVE 1       TO  WS-OBRIGATORIO                                   
               MOVE SPACES  TO  CAD-TIPO                                         
+V.04          MOVE 'OBRIGATORIO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-COD-CEF        NOT NUMERIC  OR                                
               CAD-COD-CEF        EQUAL ZEROS                                    
               MOVE 'CODIGO LOTERICO INVALIDO              ' TO LD00-MSG1        
               MOVE 1     TO  WS-OBRIGATORIO                                     
+V.04          MOVE 'OBRIGATORIO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-COD-CEF.                                       
                                                                                 
-           IF CAD-DV-CEF        NOT NUMERIC                                     
-              MOVE 'DIGITO DO LOTERICO INVALIDO         ' TO LD00-MSG1          
-              MOVE 1     TO  WS-OBRIGATORIO                                     
-              PERFORM  R7600-IMPRIME-LD00-MSG1                                  
-              MOVE 0     TO  CAD-COD-CEF.                                       
-                                                                                
+           IF CAD-DV-CEF        NOT NUMERIC
+              MOVE 'DIGITO DO LOTERICO INVALIDO         ' TO LD00-MSG1
+              MOVE 1     TO  WS-OBRIGATORIO
+V.04          MOVE 'OBRIGATORIO' TO WS-TIPO-CRITICA-ATUAL
+              PERFORM  R7600-IMPRIME-LD00-MSG1
+              MOVE 0     TO  CAD-COD-CEF.
+
+V.04       IF CAD-COD-CEF        NOT EQUAL ZEROS
+V.04          PERFORM  R1015-VERIFICA-BLACKLIST
+V.04          IF WS-TEM-BLACKLIST  EQUAL  1
+V.04             MOVE 'CODIGO LOTERICO EM BLACKLIST          ' TO LD00-MSG1
+V.04             MOVE 1     TO  WS-OBRIGATORIO
+V.04             MOVE 'OBRIGATORIO' TO WS-TIPO-CRITICA-ATUAL
+V.04             PERFORM  R7600-IMPRIME-LD00-MSG1
+V.04             ADD  1     TO  W-AC-LOTERICOS-BLACKLIST.
+
            IF CAD-RAZAO-SOCIAL EQUAL SPACES                                     
               MOVE 'FALTA RAZAO SOCIAL                ' TO LD00-MSG1            
               MOVE 1      TO  WS-NECESSARIO                                     
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-ENDERECO  EQUAL SPACES                                        
               MOVE 'FALTA ENDERECO                    ' TO LD00-MSG1            
               MOVE 1       TO  WS-NECESSARIO                                    
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-BAIRRO    EQUAL SPACES                                        
               MOVE 'FALTA BAIRRO                      ' TO LD00-MSG1            
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-COD-MUNICIPIO   EQUAL SPACES                                  
               MOVE 'FALTA CODIGO DO MUNICIPIO         ' TO LD00-MSG1            
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-CIDADE    EQUAL SPACES                                        
               MOVE 'FALTA CIDADE                      ' TO LD00-MSG1            
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-CEP            NOT NUMERIC   OR                               
               CAD-CEP            EQUAL  ZEROS                                   
               MOVE 'CEP INVALIDO                      ' TO LD00-MSG1            
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-CEP.                                           
                                                                                 
            IF CAD-UF        EQUAL SPACES                                        
               MOVE 'FALTA UF                    ' TO LD00-MSG1                  
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
            ELSE                                                                 
               MOVE  0      TO WS-TEM-UF                                         
@@ -1518,6 +1790,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
                  MOVE SPACES  TO  CAD-UF                                        
                  MOVE 1       TO  WS-NECESSARIO                                 
                  MOVE 'UF NAO CADASTRADA ' TO LD00-MSG1                         
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
                  PERFORM  R7600-IMPRIME-LD00-MSG1.                              
       *                                                                         
            IF CAD-TELEFONE EQUAL SPACES                                         
@@ -1529,17 +1802,20 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
       *                                                                         
            IF CAD-DDD-FONE NOT NUMERIC                                          
               MOVE 'DDD INVALIDO       ' TO LD00-MSG1                           
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE ZEROS    TO   CAD-DDD-FONE.                                  
                                                                                 
            IF CAD-FONE  NOT NUMERIC                                             
               MOVE 'TELEFONE INVALIDO       ' TO LD00-MSG1                      
               MOVE ZEROS    TO   CAD-TELEFONE                                   
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1.                                 
                                                                                 
            IF CAD-CGC NOT NUMERIC  OR  CAD-CGC EQUAL ZEROS                      
               MOVE 'CGC INVALIDO                     ' TO LD00-MSG1             
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-CGC.                                           
                                                                                 
@@ -1561,6 +1837,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-SITUACAO       NOT EQUAL 1 AND                                
               CAD-SITUACAO       NOT EQUAL 2                                    
               MOVE 'SITUACAO INVALIDA       ' TO LD00-MSG1                      
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 2     TO  CAD-SITUACAO.                                      
                                                                                 
@@ -1571,6 +1848,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
            IF CAD-DATA-INCLUSAO  NOT NUMERIC OR                                 
               CAD-DATA-INCLUSAO  EQUAL ZEROS                                    
               MOVE 'DATA DE INCLUSAO INVALIDA       ' TO LD00-MSG1              
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-DATA-INCLUSAO                                  
            ELSE                                                                 
@@ -1583,12 +1861,14 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
            PERFORM  R1055-CRITICA-DATA                                          
            IF WS-ERRO-DATA  EQUAL  1                                            
               MOVE 'DATA DE INCLUSAO INVALIDA       ' TO LD00-MSG1              
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-DATA-INCLUSAO                                  
                              W-CAD-DATA-INI-VIG.                                
                                                                                 
            IF CAD-DATA-EXCLUSAO  NOT NUMERIC                                    
               MOVE 'DATA DE EXCLUSAO NAO NUMERICA   ' TO LD00-MSG1              
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-DATA-EXCLUSAO                                  
            ELSE                                                                 
@@ -1603,6 +1883,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               PERFORM  R1055-CRITICA-DATA                                       
               IF WS-ERRO-DATA  EQUAL  1                                         
                  MOVE 'DATA DE EXCLUSAO INVALIDA       ' TO LD00-MSG1           
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
                  PERFORM  R7600-IMPRIME-LD00-MSG1                               
                  MOVE 0     TO  CAD-DATA-EXCLUSAO                               
                                 W-CAD-DATA-TER-VIG                              
@@ -1610,6 +1891,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
                                                                                 
            IF CAD-NUM-LOT-ANTERIOR NOT NUMERIC                                  
               MOVE 'COD. LOTERICO ANTERIOR INVALIDO     ' TO LD00-MSG1          
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-NUM-LOT-ANTERIOR                               
            ELSE                                                                 
@@ -1618,18 +1900,30 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
                                                                                 
            IF CAD-COD-AG-MASTER  NOT NUMERIC                                    
               MOVE 'CODIGO AGENTE MASTER INVALIDO     ' TO LD00-MSG1            
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-COD-AG-MASTER.                                 
                                                                                 
-           IF CAD-CAT-LOTERICO  NOT NUMERIC OR                                  
-              CAD-CAT-LOTERICO  EQUAL ZEROS                                     
-              MOVE 'CATEGORIA INVALIDA                ' TO LD00-MSG1            
-              PERFORM  R7600-IMPRIME-LD00-MSG1                                  
-              MOVE 0     TO  CAD-CAT-LOTERICO.                                  
+           IF CAD-CAT-LOTERICO  NOT NUMERIC OR
+              CAD-CAT-LOTERICO  EQUAL ZEROS
+              MOVE 'CATEGORIA INVALIDA                ' TO LD00-MSG1
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
+              PERFORM  R7600-IMPRIME-LD00-MSG1
+              MOVE 0     TO  CAD-CAT-LOTERICO
+V.04       ELSE
+V.04          MOVE  0      TO WS-TEM-CATEGORIA
+V.04          PERFORM  R1017-VERIFICA-CATEGORIA VARYING WS-IND FROM 1 BY 1
+V.04                   UNTIL WS-IND > 5
+V.04          IF WS-TEM-CATEGORIA = 0
+V.04             MOVE 0     TO  CAD-CAT-LOTERICO
+V.04             MOVE 'CATEGORIA NAO CADASTRADA           ' TO LD00-MSG1
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
+V.04             PERFORM  R7600-IMPRIME-LD00-MSG1.
                                                                                 
            IF CAD-COD-STATUS    NOT NUMERIC OR                                  
               CAD-COD-STATUS    EQUAL ZEROS                                     
               MOVE 'CODIGO DO STATUS INVALIDO         ' TO LD00-MSG1            
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-COD-STATUS.                                    
                                                                                 
@@ -1639,6 +1933,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-BANCO-DESC-CPMF  EQUAL ZEROS                                  
               MOVE 'BANCO COM DESC CPMF INVALIDO          ' TO LD00-MSG1        
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-BANCO-DESC-CPMF.                               
                                                                                 
@@ -1646,6 +1941,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-AGEN-DESC-CPMF  EQUAL ZEROS                                   
               MOVE 'AGENCIA COM DESC CPMF INVALIDA       ' TO LD00-MSG1         
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-AGEN-DESC-CPMF.                                
                                                                                 
@@ -1653,6 +1949,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-CONTA-DESC-CPMF  EQUAL ZEROS                                  
               MOVE 'CONTA COM DESC CPMF INVALIDA       ' TO LD00-MSG1           
               MOVE 1     TO  WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-CONTA-DESC-CPMF.                               
                                                                                 
@@ -1661,18 +1958,21 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
            IF CAD-BANCO-ISENTA     NOT NUMERIC  OR                              
               CAD-BANCO-ISENTA     EQUAL ZEROS                                  
               MOVE 'BANCO ISENTA  INVALIDO          ' TO LD00-MSG1              
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-BANCO-ISENTA.                                  
                                                                                 
            IF CAD-AGEN-ISENTA     NOT NUMERIC  OR                               
               CAD-AGEN-ISENTA     EQUAL ZEROS                                   
               MOVE 'AGENCIA ISENTA INVALIDA       ' TO LD00-MSG1                
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-AGEN-ISENTA.                                   
                                                                                 
            IF CAD-CONTA-ISENTA     NOT NUMERIC  OR                              
               CAD-CONTA-ISENTA     EQUAL ZEROS                                  
               MOVE 'CONTA ISENTA  INVALIDA       ' TO LD00-MSG1                 
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0     TO  CAD-CONTA-ISENTA.                                  
                                                                                 
@@ -1700,28 +2000,33 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
                                                                                 
            IF CAD-NIVEL-COMISSAO NOT NUMERIC                                    
               MOVE 'NIVEL DE COMISSAO INVALIDA       ' TO LD00-MSG1             
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0       TO CAD-NIVEL-COMISSAO.                               
                                                                                 
            IF CAD-PV-SUB  NOT NUMERIC                                           
               MOVE 'CODIGO DO PV INVALIDO       ' TO LD00-MSG1                  
               MOVE 1       TO WS-NECESSARIO                                     
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0       TO CAD-PV-SUB.                                       
                                                                                 
            IF CAD-EN-SUB  NOT NUMERIC                                           
               MOVE 'CODIGO DO EN INVALIDO       ' TO LD00-MSG1                  
               MOVE 1       TO WS-NECESSARIO                                     
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0       TO CAD-EN-SUB.                                       
                                                                                 
            IF CAD-UNIDADE-SUB  NOT NUMERIC                                      
               MOVE 'CODIGO DA UNIDADE-SUB INVALIDO    ' TO LD00-MSG1            
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0       TO CAD-UNIDADE-SUB.                                  
                                                                                 
            IF CAD-MATR-CONSULTOR NOT NUMERIC                                    
               MOVE 'MATRICULA DO CONSULTOR INVALIDA  ' TO LD00-MSG1             
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0       TO CAD-MATR-CONSULTOR.                               
                                                                                 
@@ -1730,6 +2035,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-TIPO-GARANTIA NOT EQUAL 'S'                                   
               MOVE 'TIPO DE GARANTIA INVALIDA       ' TO LD00-MSG1              
               MOVE 1       TO   WS-NECESSARIO                                   
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE SPACES  TO CAD-TIPO-GARANTIA.                                
                                                                                 
@@ -1740,6 +2046,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
                 CAD-VALOR-GARANTIA EQUAL ZEROS                                  
                 MOVE 'VALOR DE GARANTIA INVALIDO       ' TO LD00-MSG1           
                 MOVE 1    TO   WS-NECESSARIO                                    
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
                 PERFORM  R7600-IMPRIME-LD00-MSG1                                
                 MOVE 0    TO   CAD-VALOR-GARANTIA.                              
                                                                                 
@@ -1753,6 +2060,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
                  CAD-NUM-SEGURADORA  =   ZEROS                                  
                  MOVE 'NUM.SEGURADORA INVALIDO       ' TO LD00-MSG1             
                  MOVE 1    TO   WS-NECESSARIO                                   
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
                  PERFORM  R7600-IMPRIME-LD00-MSG1                               
                  MOVE 0    TO   CAD-NUM-SEGURADORA.                             
                                                                                 
@@ -1761,6 +2069,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-BONUS-CKTX  NOT EQUAL  '2'                                    
               MOVE 'BONUS DE CKT-TV INVALIDO              ' TO LD00-MSG1        
               MOVE 1    TO   WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0    TO   CAD-BONUS-CKT.                                     
                                                                                 
@@ -1769,6 +2078,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-BONUS-ALARMEX  NOT EQUAL  '2'                                 
               MOVE 'BONUS DE ALARME INVALIDO              ' TO LD00-MSG1        
               MOVE 1    TO   WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0    TO   CAD-BONUS-ALARME.                                  
                                                                                 
@@ -1777,6 +2087,7 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
               CAD-BONUS-COFREX  NOT EQUAL  '2'                                  
               MOVE 'BONUS DE COFRE  INVALIDO              ' TO LD00-MSG1        
               MOVE 1    TO   WS-NECESSARIO                                      
+V.04          MOVE 'NECESSARIO ' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE 0    TO   CAD-BONUS-COFRE.                                   
                                                                                 
@@ -1789,11 +2100,13 @@ ALTSS *       DISPLAY 'R0900 - FIM TESTE TESTE TESTE'
       *                                                                         
            IF CAD-FAX NOT NUMERIC                                               
               MOVE 'FAX NAO NUMERICO   ' TO LD00-MSG1                           
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE ZEROS  TO   CAD-NUMERO-FAX.                                  
                                                                                 
            IF CAD-DDD-FAX NOT NUMERIC                                           
               MOVE 'DDD FAX NAO NUMERICO   ' TO LD00-MSG1                       
+V.04          MOVE 'INFORMATIVO' TO WS-TIPO-CRITICA-ATUAL
               PERFORM  R7600-IMPRIME-LD00-MSG1                                  
               MOVE ZEROS  TO   CAD-DDD-FAX.                                     
       *                                                                         
@@ -1819,9 +2132,27 @@ OL0906     ELSE
 OL0906        IF CAD-NUM-SEGURADORA  > 1                                        
 OL0906           ADD 1 TO W-AC-SEGURADORA-OUTRAS.                               
                                                                                 
-       R1050-SAIDA. EXIT.                                                       
-      *-----------------------------------------------------------------        
-       R1055-CRITICA-DATA SECTION.                                              
+       R1050-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+V.04   R1090-COMMIT-PARCIAL   SECTION.
+V.04  *-----------------------------------------------------------------
+V.04  *
+V.04       ADD  1  TO  WS-COMMIT-CONTADOR.
+V.04  *
+V.04       IF WS-COMMIT-CONTADOR  <  WS-COMMIT-INTERVALO
+V.04          GO TO  R1090-SAIDA.
+V.04  *
+V.04       EXEC SQL      COMMIT            WORK         END-EXEC.
+V.04  *
+V.04       MOVE  0            TO  WS-COMMIT-CONTADOR.
+V.04       MOVE  CAD-NSR      TO  REG-CHECKPT.
+V.04       WRITE  REG-CHECKPT.
+V.04  *
+V.04       DISPLAY 'LT2000B - COMMIT PARCIAL - NSR = ' CAD-NSR.
+V.04  *
+V.04   R1090-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+       R1055-CRITICA-DATA SECTION.
       *                                                                         
       * ENTRADA=WS-DATA-SEC.                                                    
       * SAIDA  =WS-ERRO-DATA =0 (DATA OK)      =1 DATA ERRADA                   
@@ -1868,37 +2199,45 @@ OL0906           ADD 1 TO W-AC-SEGURADORA-OUTRAS.
       *-----------------------------------------------------------------        
        R1100-TRATAR-TELEF-FAX SECTION.                                          
       *                                                                         
-           IF WS-NUM-TELEF-ENT NUMERIC                                          
-              MOVE WS-DDD-ENT      TO  WS-DDD-SAI                               
-              MOVE WS-TELEFONE-ENT TO  WS-TELEFONE-SAI                          
-              GO TO R1100-SAIDA.                                                
-                                                                                
-           MOVE  ZEROS  TO  WS-NUM-TELEF-SAI.                                   
-                                                                                
-           IF WS-DDD-ENT NUMERIC                                                
-              MOVE WS-DDD-ENT      TO  WS-DDD-SAI                               
-              MOVE 7               TO  WTAM-TEL                                 
-              GO TO R1100-MONTA-TELEF.                                          
-                                                                                
-******** MOVIMENTAR  DDD DA ENTRADA PARA SAIDA  ***********                     
-                                                                                
-           MOVE 4 TO WIND1  WIND2.                                              
-      *                                                                         
-           PERFORM R1110-MOVIMENTA-TEL WIND2 TIMES.                             
-                                                                                
-           MOVE 8               TO  WTAM-TEL.                                   
-      *                                                                         
-           IF  WS-NUM-TELEF-ENT(5:8) NUMERIC                                    
-               MOVE WS-NUM-TELEF-ENT(5:8) TO WS-TELEFONE-SAI                    
-               GO TO R1100-SAIDA.                                               
-                                                                                
-******** MOVIMENTAR TELEF/FAX DA ENTRADA PARA SAIDA  ***********                
-                                                                                
-       R1100-MONTA-TELEF.                                                       
-                                                                                
-           MOVE 12 TO WIND1  WIND2.                                             
-      *                                                                         
-           PERFORM R1110-MOVIMENTA-TEL WTAM-TEL TIMES.                          
+           IF WS-NUM-TELEF-ENT NUMERIC
+V.04  *       MOVE WS-DDD-ENT      TO  WS-DDD-SAI
+V.04  *       MOVE WS-TELEFONE-ENT TO  WS-TELEFONE-SAI
+V.04          MOVE WS-NUM-TELEF-ENT(1:4) TO  WS-DDD-SAI
+V.04          MOVE WS-NUM-TELEF-ENT(5:9) TO  WS-TELEFONE-SAI
+              GO TO R1100-SAIDA.
+
+           MOVE  ZEROS  TO  WS-NUM-TELEF-SAI.
+
+           IF WS-DDD-ENT NUMERIC
+V.04  *         MOVE WS-DDD-ENT      TO  WS-DDD-SAI
+V.04  *         MOVE 7               TO  WTAM-TEL
+V.04            MOVE WS-NUM-TELEF-ENT(1:4) TO  WS-DDD-SAI
+V.04            MOVE 9               TO  WTAM-TEL
+              GO TO R1100-MONTA-TELEF.
+
+******** MOVIMENTAR  DDD DA ENTRADA PARA SAIDA  ***********
+
+           MOVE 4 TO WIND1  WIND2.
+      *
+           PERFORM R1110-MOVIMENTA-TEL WIND2 TIMES.
+
+V.04  *    MOVE 8               TO  WTAM-TEL.
+V.04       MOVE 9               TO  WTAM-TEL.
+      *
+V.04  *    IF  WS-NUM-TELEF-ENT(5:8) NUMERIC
+V.04  *        MOVE WS-NUM-TELEF-ENT(5:8) TO WS-TELEFONE-SAI
+           IF  WS-NUM-TELEF-ENT(5:9) NUMERIC
+               MOVE WS-NUM-TELEF-ENT(5:9) TO WS-TELEFONE-SAI
+               GO TO R1100-SAIDA.
+
+******** MOVIMENTAR TELEF/FAX DA ENTRADA PARA SAIDA  ***********
+
+       R1100-MONTA-TELEF.
+
+V.04  *    MOVE 12 TO WIND1  WIND2.
+           MOVE 13 TO WIND1  WIND2.
+      *
+           PERFORM R1110-MOVIMENTA-TEL WTAM-TEL TIMES.
                                                                                 
        R1100-SAIDA. EXIT.                                                       
       *-----------------------------------------------------------------        
@@ -2007,8 +2346,14 @@ OL1801*****   MOVE  'S'  TO LTMVPROP-IND-ALT-ENDER
       *       MOVE  'S'  TO W-IND-ALT-FAXTELEME.                                
                                                                                 
                                                                                 
-           MOVE FCLOTERI-NUM-TELEFONE TO WS-NUM-TELEF-SAI                       
-           MOVE FCLOTERI-NUM-FAX      TO WS-NUMERO-FAX.                         
+V.04  *    MOVE FCLOTERI-NUM-TELEFONE TO WS-NUM-TELEF-SAI
+V.04  *    MOVE FCLOTERI-NUM-FAX      TO WS-NUMERO-FAX.
+V.04       MOVE FCLOTERI-NUM-TELEFONE(1:4) TO WS-NUM-TELEF-SAI(1:4)
+V.04       MOVE '0'                        TO WS-NUM-TELEF-SAI(5:1)
+V.04       MOVE FCLOTERI-NUM-TELEFONE(5:8) TO WS-NUM-TELEF-SAI(6:8)
+V.04       MOVE FCLOTERI-NUM-FAX(1:4)      TO WS-NUMER-FAX(1:4)
+V.04       MOVE '0'                        TO WS-NUMER-FAX(5:1)
+V.04       MOVE FCLOTERI-NUM-FAX(5:8)      TO WS-NUMER-FAX(6:8).
                                                                                 
                                                                                 
            IF CAD-TELEFONE   NOT EQUAL WS-NUM-TELEF-SAI                         
@@ -2023,8 +2368,9 @@ ALT-K1*       CAD-NUMERO-FAX NOT EQUAL WS-NUMER-FAX
 OL0805*       MOVE  'S'  TO W-IND-ALT-FAXTELEME.                                
                                                                                 
                                                                                 
-OL1801     IF CAD-NUMERO-FAX NOT EQUAL WS-NUMER-FAX        AND                  
-              CAD-FAX        NOT EQUAL 99999999                                 
+OL1801     IF CAD-NUMERO-FAX NOT EQUAL WS-NUMER-FAX        AND
+V.04  *       CAD-FAX        NOT EQUAL 99999999
+V.04          CAD-FAX        NOT EQUAL 999999999
               DISPLAY 'ALTER 4 = ' CAD-CODIGO-CEF                               
               DISPLAY 'CAD.FAX = ' CAD-NUMERO-FAX                               
                       ' FC_FAX = ' WS-NUMER-FAX                                 
@@ -2236,13 +2582,17 @@ OL1801******* MOVE  'S'  TO W-IND-ALT-FAXTELEME.
                  DISPLAY 'COD-CEF    = ' V0LOT-COD-LOT-CEF                      
                  GO  TO  R9999-ROT-ERRO.                                        
       *                                                                         
-           IF W-CHAVE-CADASTRADO-SIGEL = 'NAO'                                  
-              IF W-CHAVE-CADASTRADO-SASSE = 'SIM'                               
-              DISPLAY ' LOTERICO SEGURADO SEM CADASTRO NO SIGEL = '             
-              DISPLAY ' NUM-LOTERICO=' FCLOTERI-NUM-LOTERICO                    
-              GO  TO  R9999-ROT-ERRO.                                           
-      *                                                                         
-       R6030-SAIDA.  EXIT.                                                      
+           IF W-CHAVE-CADASTRADO-SIGEL = 'NAO'
+              IF W-CHAVE-CADASTRADO-SASSE = 'SIM'
+              DISPLAY ' LOTERICO SEGURADO SEM CADASTRO NO SIGEL = '
+              DISPLAY ' NUM-LOTERICO=' FCLOTERI-NUM-LOTERICO
+              GO  TO  R9999-ROT-ERRO.
+      *
+V.04       IF SQLCODE  EQUAL  ZEROS
+V.04          MOVE  V0LOT-COD-LOT-FENAL  TO  W-MOV-COD-FENAL
+V.04          PERFORM  R7580-QUEBRA-FENAL.
+      *
+       R6030-SAIDA.  EXIT.
       *-----------------------------------------------------------------        
        R6060-VER-ALTERACAO-FC-CONTA                             SECTION.        
       *-----------------------------------------------------------------        
@@ -2304,6 +2654,7 @@ V.01       MOVE WS-OPERA-CONTA    TO  FCCONBAN-COD-OP-CONTA
            IF   FCCONBAN-IDE-CONTA-BANCARIA > ZEROS                             
                 MOVE FCCONBAN-IDE-CONTA-BANCARIA TO WS-IDE-CONTA-CPMF           
            ELSE                                                                 
+V.04                MOVE 'CPMF' TO WS-TIPO-CONTA-ATUAL
                 PERFORM R6230-INSERT-FC-CONTA                                   
                 MOVE  MAX-IDE-CONTA-BANCARIA     TO WS-IDE-CONTA-CPMF           
            END-IF                                                               
@@ -2356,6 +2707,7 @@ V.01       MOVE WS-OPERA-CONTA    TO  FCCONBAN-COD-OP-CONTA
            IF   FCCONBAN-IDE-CONTA-BANCARIA > ZEROS                             
                 MOVE FCCONBAN-IDE-CONTA-BANCARIA TO WS-IDE-CONTA-ISENTA         
            ELSE                                                                 
+V.04                MOVE 'ISENTA' TO WS-TIPO-CONTA-ATUAL
                 PERFORM R6230-INSERT-FC-CONTA                                   
                 MOVE  MAX-IDE-CONTA-BANCARIA     TO WS-IDE-CONTA-ISENTA         
            END-IF                                                               
@@ -2407,6 +2759,7 @@ V.01       MOVE WS-OPERA-CONTA    TO  FCCONBAN-COD-OP-CONTA
            IF   FCCONBAN-IDE-CONTA-BANCARIA > ZEROS                             
                 MOVE FCCONBAN-IDE-CONTA-BANCARIA TO WS-IDE-CONTA-CAUCAO         
            ELSE                                                                 
+V.04                MOVE 'CAUCAO' TO WS-TIPO-CONTA-ATUAL
                 PERFORM R6230-INSERT-FC-CONTA                                   
                 MOVE  MAX-IDE-CONTA-BANCARIA     TO WS-IDE-CONTA-CAUCAO         
            END-IF                                                               
@@ -2840,8 +3193,9 @@ ALTS                  NULL ,
            END-EXEC.                                                            
       *                                                                         
            IF SQLCODE  EQUAL  ZEROS                                             
-              ADD 1  TO  WS-FCLOT-TOTAL-INCLUIDOS                               
-              ADD 1  TO  W-AC-LOTERICOS-GRAVADOS                                
+              ADD 1  TO  WS-FCLOT-TOTAL-INCLUIDOS
+              ADD 1  TO  W-AC-LOTERICOS-GRAVADOS
+V.04          ADD 1  TO  WS-AC-FENAL-GRAVADOS
            ELSE                                                                 
               DISPLAY 'ERRO INSERT FCLOTERICO................... '              
               DISPLAY 'COD. LOTERICO   = ' FCLOTERI-NUM-LOTERICO                
@@ -2895,6 +3249,7 @@ V.01       MOVE WS-OPERA-CONTA    TO  FCCONBAN-COD-OP-CONTA
            IF   FCCONBAN-IDE-CONTA-BANCARIA > ZEROS                             
                 MOVE FCCONBAN-IDE-CONTA-BANCARIA TO WS-IDE-CONTA-CPMF           
            ELSE                                                                 
+V.04                MOVE 'CPMF' TO WS-TIPO-CONTA-ATUAL
                 PERFORM R6230-INSERT-FC-CONTA                                   
                 MOVE MAX-IDE-CONTA-BANCARIA   TO WS-IDE-CONTA-CPMF              
            END-IF                                                               
@@ -2928,6 +3283,7 @@ V.01       MOVE WS-OPERA-CONTA    TO  FCCONBAN-COD-OP-CONTA
            IF   FCCONBAN-IDE-CONTA-BANCARIA > ZEROS                             
                 MOVE FCCONBAN-IDE-CONTA-BANCARIA TO WS-IDE-CONTA-ISENTA         
            ELSE                                                                 
+V.04                MOVE 'ISENTA' TO WS-TIPO-CONTA-ATUAL
                 PERFORM R6230-INSERT-FC-CONTA                                   
                 MOVE  MAX-IDE-CONTA-BANCARIA     TO WS-IDE-CONTA-ISENTA         
            END-IF                                                               
@@ -2961,6 +3317,7 @@ V.01       MOVE WS-OPERA-CONTA    TO  FCCONBAN-COD-OP-CONTA
            IF   FCCONBAN-IDE-CONTA-BANCARIA > ZEROS                             
                 MOVE FCCONBAN-IDE-CONTA-BANCARIA TO WS-IDE-CONTA-CAUCAO         
            ELSE                                                                 
+V.04                MOVE 'CAUCAO' TO WS-TIPO-CONTA-ATUAL
                 PERFORM R6230-INSERT-FC-CONTA                                   
                 MOVE  MAX-IDE-CONTA-BANCARIA     TO WS-IDE-CONTA-CAUCAO         
            END-IF                                                               
@@ -3007,9 +3364,18 @@ V.03             DISPLAY ' R6230-ERRO -803 INSERT FC-CONTA BANCARIA'
                          ' OP='      FCCONBAN-COD-OP-CONTA                      
                          ' IDE= '    FCCONBAN-IDE-CONTA-BANCARIA                
                          ' CODLOT= ' CAD-COD-CEF                                
-V.03                     ' EMP='     FCCONBAN-COD-EMPRESA                       
-                         '  CONTA JA CADASTRADA '                               
-                        GO  TO R6230-SAIDA                                      
+V.03                     ' EMP='     FCCONBAN-COD-EMPRESA
+                         '  CONTA JA CADASTRADA '
+V.04             IF WS-TIPO-CONTA-ATUAL  EQUAL  'CPMF'
+V.04                ADD  1  TO  W-AC-DIVERG-CONTA-CPMF
+V.04             ELSE
+V.04                IF WS-TIPO-CONTA-ATUAL  EQUAL  'ISENTA'
+V.04                   ADD  1  TO  W-AC-DIVERG-CONTA-ISENTA
+V.04                ELSE
+V.04                   ADD  1  TO  W-AC-DIVERG-CONTA-CAUCAO
+V.04                END-IF
+V.04             END-IF
+                        GO  TO R6230-SAIDA
               ELSE                                                              
                  DISPLAY ' R6230-ERRO INSERT FC-CONTA BANCARIA'                 
                  DISPLAY ' AGEN='  FCCONBAN-COD-AGENCIA                         
@@ -3348,10 +3714,106 @@ OL1801           COMPUTE LTMVPROP-DDD = - 1 .
        R6630-SAIDA. EXIT.                                                       
       *----------------------------------------------------------------*        
       *                                                                         
-       R6700-UPDATE-FC-LOTERICO SECTION.                                        
-      *---------------------------------                                        
-      *                                                                         
-           MOVE  '0008'  TO  WNR-EXEC-SQL.                                      
+V.04   R6690-GRAVAR-HIST-LOTERICO SECTION.
+V.04  *-----------------------------------
+V.04  *
+V.04  *    GRAVA EM FC_HIST_LOTERICO A IMAGEM "ANTES" DO FC_LOTERICO,
+V.04  *    LIDA EM R6020-SELECT-FC-LOTERICO, ANTES QUE R6200-MONTAR-
+V.04  *    FC-LOTERICO SOBREPONHA OS CAMPOS FCLOTERI-* COM OS VALORES
+V.04  *    NOVOS VINDOS DO SIGEL.
+V.04  *
+V.04       MOVE  '6690'  TO  WNR-EXEC-SQL.
+V.04  *
+V.04       EXEC SQL
+V.04         INSERT INTO FDRCAP.FC_HIST_LOTERICO
+V.04                (NUM_LOTERICO,
+V.04                 COD_AGENTE_MASTER,
+V.04                 COD_CGC,
+V.04                 COD_INSCR_ESTAD,
+V.04                 COD_INSCR_MUNIC,
+V.04                 COD_MUNICIPIO,
+V.04                 COD_UF,
+V.04                 DES_EMAIL,
+V.04                 DES_ENDERECO,
+V.04                 DTH_EXCLUSAO,
+V.04                 DTH_INCLUSAO,
+V.04                 IDE_CONTA_CAUCAO,
+V.04                 IDE_CONTA_CPMF,
+V.04                 IDE_CONTA_ISENTA,
+V.04                 IND_CAT_LOTERICO,
+V.04                 IND_STA_LOTERICO,
+V.04                 NOM_BAIRRO,
+V.04                 NOM_CONSULTOR,
+V.04                 NOM_CONTATO1,
+V.04                 NOM_CONTATO2,
+V.04                 NOM_FANTASIA,
+V.04                 NOM_MUNICIPIO,
+V.04                 NOM_RAZAO_SOCIAL,
+V.04                 NUM_CEP,
+V.04                 NUM_ENCEF,
+V.04                 NUM_LOTER_ANT,
+V.04                 NUM_MATR_CONSULTOR,
+V.04                 NUM_PVCEF,
+V.04                 NUM_TELEFONE,
+V.04                 STA_LOTERICO,
+V.04                 STA_NIVEL_COMIS,
+V.04                 COD_GARANTIA,
+V.04                 VLR_GARANTIA,
+V.04                 NUM_FAX,
+V.04                 NUM_SEGURADORA,
+V.04                 DTH_HISTORICO,
+V.04                 COD_USUARIO_ALTERACAO)
+V.04         VALUES (:FCLOTERI-NUM-LOTERICO,
+V.04                 :FCLOTERI-COD-AGENTE-MASTER,
+V.04                 :FCLOTERI-COD-CGC,
+V.04                 :FCLOTERI-COD-INSCR-ESTAD,
+V.04                 :FCLOTERI-COD-INSCR-MUNIC,
+V.04                 :FCLOTERI-COD-MUNICIPIO,
+V.04                 :FCLOTERI-COD-UF,
+V.04                 :FCLOTERI-DES-EMAIL,
+V.04                 :FCLOTERI-DES-ENDERECO,
+V.04                 :FCLOTERI-DTH-EXCLUSAO,
+V.04                 :FCLOTERI-DTH-INCLUSAO,
+V.04                 :FCLOTERI-IDE-CONTA-CAUCAO,
+V.04                 :FCLOTERI-IDE-CONTA-CPMF,
+V.04                 :FCLOTERI-IDE-CONTA-ISENTA,
+V.04                 :FCLOTERI-IND-CAT-LOTERICO,
+V.04                 :FCLOTERI-IND-STA-LOTERICO,
+V.04                 :FCLOTERI-NOM-BAIRRO,
+V.04                 :FCLOTERI-NOM-CONSULTOR,
+V.04                 :FCLOTERI-NOM-CONTATO1,
+V.04                 :FCLOTERI-NOM-CONTATO2,
+V.04                 :FCLOTERI-NOM-FANTASIA,
+V.04                 :FCLOTERI-NOM-MUNICIPIO,
+V.04                 :FCLOTERI-NOM-RAZAO-SOCIAL,
+V.04                 :FCLOTERI-NUM-CEP,
+V.04                 :FCLOTERI-NUM-ENCEF,
+V.04                 :FCLOTERI-NUM-LOTER-ANT,
+V.04                 :FCLOTERI-NUM-MATR-CONSULTOR,
+V.04                 :FCLOTERI-NUM-PVCEF,
+V.04                 :FCLOTERI-NUM-TELEFONE,
+V.04                 :FCLOTERI-STA-LOTERICO,
+V.04                 :FCLOTERI-STA-NIVEL-COMIS,
+V.04                 :FCLOTERI-COD-GARANTIA,
+V.04                 :FCLOTERI-VLR-GARANTIA,
+V.04                 :FCLOTERI-NUM-FAX,
+V.04                 :FCLOTERI-NUM-SEGURADORA,
+V.04                  CURRENT TIMESTAMP,
+V.04                 :LTMVPROP-COD-USUARIO)
+V.04       END-EXEC.
+V.04  *
+V.04       IF SQLCODE  NOT EQUAL  ZEROS
+V.04          DISPLAY '6690-ERRO INSERT FC_HIST_LOTERICO.............. '
+V.04          DISPLAY 'COD. LOTERICO   = ' FCLOTERI-NUM-LOTERICO
+V.04          GO  TO  R9999-ROT-ERRO.
+V.04  *
+V.04   R6690-SAIDA. EXIT.
+      *----------------------------------------------------------------*
+      *
+       R6700-UPDATE-FC-LOTERICO SECTION.
+      *---------------------------------
+      *
+           MOVE  '0008'  TO  WNR-EXEC-SQL.
       *                                                                         
            EXEC SQL                                                             
             UPDATE FDRCAP.FC_LOTERICO                                           
@@ -3437,8 +3899,9 @@ ALTS************                    :VIND-IND-UNIDADE-SUB,
                                                                                 
                                                                                 
            IF SQLCODE  EQUAL  ZEROS                                             
-              ADD 1  TO WS-FCLOT-TOTAL-ALTERADOS                                
-              ADD 1  TO W-AC-LOTERICOS-GRAVADOS                                 
+              ADD 1  TO WS-FCLOT-TOTAL-ALTERADOS
+              ADD 1  TO W-AC-LOTERICOS-GRAVADOS
+V.04          ADD 1  TO WS-AC-FENAL-GRAVADOS 
            ELSE                                                                 
               DISPLAY '6700-ERRO UPDATE FCLOTERICO................... '         
               DISPLAY 'COD. LOTERICO   = ' FCLOTERI-NUM-LOTERICO                
@@ -3523,23 +3986,29 @@ ALTS************                    :VIND-IND-UNIDADE-SUB,
       *                                                                         
       *=> BONUS DE ALARME - SE TEM O BONUS E DE 1%                              
       *                                                                         
-           IF CAD-BONUS-ALARME EQUAL  1                                         
-              MOVE      2                   TO  LTLOTBON-COD-BONUS              
-              PERFORM  R6830-INSERT-BONUS.                                      
-      *                                                                         
-      *=> BONUS DE VIDEO CASSETE - SE TEM O BONUS E DE 2%                       
-      *                                                                         
-           IF CAD-BONUS-CKT    EQUAL  1                                         
-              MOVE      3                   TO  LTLOTBON-COD-BONUS              
-              PERFORM  R6830-INSERT-BONUS.                                      
-      *                                                                         
-      *=> BONUS DE COFRE - SE TEM O BONUS E DE 7%                               
-      *                                                                         
-           IF CAD-BONUS-COFRE EQUAL  1                                          
-              MOVE      4                   TO  LTLOTBON-COD-BONUS              
-              PERFORM  R6830-INSERT-BONUS.                                      
-      *                                                                         
-       R6810-SAIDA. EXIT.                                                       
+           IF CAD-BONUS-ALARME EQUAL  1
+              MOVE      2                   TO  LTLOTBON-COD-BONUS
+              PERFORM  R6830-INSERT-BONUS
+V.04          ADD  1  TO  WS-AC-BONUS-ALARME-ATIVOS
+V.04          ADD  1  TO  WS-AC-BONUS-ALARME-ADICIONADOS.
+      *
+      *=> BONUS DE VIDEO CASSETE - SE TEM O BONUS E DE 2%
+      *
+           IF CAD-BONUS-CKT    EQUAL  1
+              MOVE      3                   TO  LTLOTBON-COD-BONUS
+              PERFORM  R6830-INSERT-BONUS
+V.04          ADD  1  TO  WS-AC-BONUS-CKT-ATIVOS
+V.04          ADD  1  TO  WS-AC-BONUS-CKT-ADICIONADOS.
+      *
+      *=> BONUS DE COFRE - SE TEM O BONUS E DE 7%
+      *
+           IF CAD-BONUS-COFRE EQUAL  1
+              MOVE      4                   TO  LTLOTBON-COD-BONUS
+              PERFORM  R6830-INSERT-BONUS
+V.04          ADD  1  TO  WS-AC-BONUS-COFRE-ATIVOS
+V.04          ADD  1  TO  WS-AC-BONUS-COFRE-ADICIONADOS.
+      *
+       R6810-SAIDA. EXIT.
       *-----------------------------------------------------------------        
        R6820-DELETE-BONUS SECTION.                                              
       *--------------------------                                               
@@ -3605,10 +4074,33 @@ OL2208     IF CAD-BONUS-ALARME NOT EQUAL  1
               MOVE ZEROS TO CAD-BONUS-ALARME.                                   
 OL2208     IF CAD-BONUS-CKT NOT EQUAL  1                                        
               MOVE ZEROS TO CAD-BONUS-CKT.                                      
-OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1                                     
-              MOVE ZEROS TO CAD-BONUS-COFRE.                                    
-                                                                                
-           IF CAD-BONUS-ALARME EQUAL  WS-ALARME AND                             
+OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
+              MOVE ZEROS TO CAD-BONUS-COFRE.
+
+V.04       IF CAD-BONUS-ALARME EQUAL  1
+V.04          ADD  1  TO  WS-AC-BONUS-ALARME-ATIVOS.
+V.04       IF CAD-BONUS-CKT    EQUAL  1
+V.04          ADD  1  TO  WS-AC-BONUS-CKT-ATIVOS.
+V.04       IF CAD-BONUS-COFRE  EQUAL  1
+V.04          ADD  1  TO  WS-AC-BONUS-COFRE-ATIVOS.
+      *
+V.04       IF CAD-BONUS-ALARME EQUAL  1  AND  WS-ALARME EQUAL  0
+V.04          ADD  1  TO  WS-AC-BONUS-ALARME-ADICIONADOS
+V.04       ELSE
+V.04          IF CAD-BONUS-ALARME EQUAL  0  AND  WS-ALARME EQUAL  1
+V.04             ADD  1  TO  WS-AC-BONUS-ALARME-REMOVIDOS.
+V.04       IF CAD-BONUS-CKT    EQUAL  1  AND  WS-CKT    EQUAL  0
+V.04          ADD  1  TO  WS-AC-BONUS-CKT-ADICIONADOS
+V.04       ELSE
+V.04          IF CAD-BONUS-CKT    EQUAL  0  AND  WS-CKT    EQUAL  1
+V.04             ADD  1  TO  WS-AC-BONUS-CKT-REMOVIDOS.
+V.04       IF CAD-BONUS-COFRE  EQUAL  1  AND  WS-COFRE  EQUAL  0
+V.04          ADD  1  TO  WS-AC-BONUS-COFRE-ADICIONADOS
+V.04       ELSE
+V.04          IF CAD-BONUS-COFRE  EQUAL  0  AND  WS-COFRE  EQUAL  1
+V.04             ADD  1  TO  WS-AC-BONUS-COFRE-REMOVIDOS.
+      *
+           IF CAD-BONUS-ALARME EQUAL  WS-ALARME AND
               CAD-BONUS-CKT    EQUAL  WS-CKT    AND                             
               CAD-BONUS-COFRE  EQUAL  WS-COFRE                                  
               GO TO R6850-SAIDA.                                                
@@ -3862,9 +4354,49 @@ OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
               WRITE  REG-RLT2000B  FROM  LC06 AFTER 1                           
               MOVE       4       TO  W-AC-LINHA.                                
       *                                                                         
-       R7520-SAIDA. EXIT.                                                       
-      *-----------------------------------------------------------------        
-       R7600-IMPRIME-LD00-MSG1  SECTION.                                        
+       R7520-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+V.04   R7580-QUEBRA-FENAL  SECTION.
+V.04  *---------------------------
+V.04  *
+V.04       IF W-MOV-COD-FENAL  NOT EQUAL  WS-FENAL-ANTERIOR  AND
+V.04          WS-FENAL-ANTERIOR  NOT EQUAL  ZEROS
+V.04          PERFORM  R7585-IMPRIME-FENAL.
+V.04  *
+V.04       MOVE  W-MOV-COD-FENAL  TO  WS-FENAL-ANTERIOR.
+V.04  *
+V.04   R7580-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+V.04   R7585-IMPRIME-FENAL  SECTION.
+V.04  *----------------------------
+V.04  *
+V.04       MOVE 'SUBTOTAL FENAL - CODIGO DO FENAL................='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-FENAL-ANTERIOR       TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  2.
+V.04  *
+V.04       MOVE '  FENAL - TOTAL DE REGISTROS LIDOS...............='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-FENAL-LIDOS       TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  1.
+V.04  *
+V.04       MOVE '  FENAL - TOTAL DE REGISTROS GRAVADOS...........='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-FENAL-GRAVADOS    TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  1.
+V.04  *
+V.04       MOVE '  FENAL - TOTAL DE REGISTROS REJEITADOS.........='
+V.04                  TO LT00-TEXTO.
+V.04       MOVE     WS-AC-FENAL-REJEITADOS  TO LT00-TOTAIS.
+V.04       WRITE  REG-RLT2000B  FROM  LT00  AFTER  1.
+V.04  *
+V.04       MOVE  ZEROS  TO  WS-AC-FENAL-LIDOS
+V.04                        WS-AC-FENAL-GRAVADOS
+V.04                        WS-AC-FENAL-REJEITADOS.
+V.04  *
+V.04   R7585-SAIDA. EXIT.
+      *-----------------------------------------------------------------
+       R7600-IMPRIME-LD00-MSG1  SECTION.
       *---------------------------------                                        
       *                                                                         
 ###        IF CAD-SITUACAOX  =  ZEROS OR 2                                      
@@ -3874,11 +4406,23 @@ OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
 ###           MOVE       1       TO  WS-IMPRIMIU                                
 ###           PERFORM  R7500-IMPRIME-CADASTRO.                                  
       *                                                                         
-           ADD        1       TO  W-AC-LINHA                                    
-           PERFORM  R7520-CABECALHO                                             
-           WRITE  REG-RLT2000B  FROM  LD00       AFTER  1.                      
-      *                                                                         
-       R7600-SAIDA. EXIT.                                                       
+           ADD        1       TO  W-AC-LINHA
+           PERFORM  R7520-CABECALHO
+           WRITE  REG-RLT2000B  FROM  LD00       AFTER  1.
+      *
+V.04       MOVE  CAD-COD-CEF          TO  WLINCONS-COD-CEF.
+V.04       MOVE  CAD-RAZAO-SOCIAL     TO  WLINCONS-RAZAO-SOCIAL.
+V.04       MOVE  LD00-MSG1            TO  WLINCONS-MENSAGEM.
+V.04  *
+V.04  *    IF WS-OBRIGATORIO  EQUAL  1
+V.04  *       MOVE  'OBRIGATORIO'  TO  WLINCONS-TIPO-CRITICA
+V.04  *    ELSE
+V.04  *       MOVE  'NECESSARIO '  TO  WLINCONS-TIPO-CRITICA.
+V.04       MOVE  WS-TIPO-CRITICA-ATUAL  TO  WLINCONS-TIPO-CRITICA.
+V.04  *
+V.04       WRITE  REG-WINCONS  FROM  WLINCONS-LINHA.
+      *
+       R7600-SAIDA. EXIT.
       *----------------------------------------------------------------*        
        R7650-CONVERTE-CARACTER   SECTION.                                       
       *------------------------------------                                     
@@ -3973,9 +4517,10 @@ OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
            MOVE ' '               TO       V0SOL-PARAM-CHAR03                   
            MOVE ' '               TO       V0SOL-PARAM-CHAR04                   
                                                                                 
-           PERFORM  R6995-INSERT-PARAMETRO.                                     
-                                                                                
-           ADD 1 TO  W-AC-LOTERICOS-GRAVADOS.                                   
+           PERFORM  R6995-INSERT-PARAMETRO.
+
+           ADD 1 TO  W-AC-LOTERICOS-GRAVADOS.
+V.04       ADD 1 TO  WS-AC-FENAL-GRAVADOS.
            DISPLAY 'LOTERICO NAO DESEJA RENOVAR='CAD-CODIGO-CEF.                
       *                                                                         
        R6990-SAIDA. EXIT.                                                       
@@ -4038,8 +4583,9 @@ OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
                      :V0SOL-PARAM-FLOAT02      ,                                
                      :V0SOL-PARAM-CHAR01       ,                                
                      :V0SOL-PARAM-CHAR02       ,                                
-                     :V0SOL-PARAM-CHAR03       ,                                
-                     :V0SOL-PARAM-CHAR03)                                       
+                     :V0SOL-PARAM-CHAR03       ,
+V.04  *              :V0SOL-PARAM-CHAR03)
+V.04                 :V0SOL-PARAM-CHAR04)
            END-EXEC.                                                            
       *                                                                         
            IF SQLCODE  NOT EQUAL  ZEROS                                         
@@ -4056,19 +4602,23 @@ OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
        R9000-OPEN-ARQUIVOS        SECTION.                                      
       *-------------------------------------                                    
       *                                                                         
-           OPEN INPUT  CADASTRO.                                                
-           OPEN OUTPUT RLT2000B.                                                
-      *                                                                         
-       R9000-SAIDA. EXIT.                                                       
-      *----------------------------------------------------------------*        
-      *                   ROTINA CLOSE ARQUIVOS                        *        
-      *----------------------------------------------------------------*        
-       R9100-CLOSE-ARQUIVOS       SECTION.                                      
-      *-------------------------------------                                    
-      *                                                                         
-           CLOSE  CADASTRO  RLT2000B.                                           
-      *                                                                         
-       R9100-SAIDA. EXIT.                                                       
+           OPEN INPUT  CADASTRO.
+           OPEN OUTPUT RLT2000B.
+V.04       OPEN OUTPUT WCHECKPT.
+V.04       OPEN OUTPUT WINCONS.
+      *
+       R9000-SAIDA. EXIT.
+      *----------------------------------------------------------------*
+      *                   ROTINA CLOSE ARQUIVOS                        *
+      *----------------------------------------------------------------*
+       R9100-CLOSE-ARQUIVOS       SECTION.
+      *-------------------------------------
+      *
+           CLOSE  CADASTRO  RLT2000B.
+V.04       CLOSE  WCHECKPT.
+V.04       CLOSE  WINCONS.
+      *
+       R9100-SAIDA. EXIT.
       *----------------------------------------------------------------*        
       *                   ROTINA DE ERRO E ABEND                       *        
       *----------------------------------------------------------------*        
@@ -4077,10 +4627,11 @@ OL2208     IF CAD-BONUS-COFRE  NOT EQUAL  1
       *                                                                         
            MOVE        SQLCODE           TO           WSQLCODE.                 
       *                                                                         
-           DISPLAY     WABEND                                                   
-      *                                                                         
-           CLOSE  CADASTRO  RLT2000B.                                           
-      *                                                                         
+           DISPLAY     WABEND
+      *
+           CLOSE  CADASTRO  RLT2000B.
+V.04       CLOSE  WCHECKPT  WINCONS.
+      *
            EXEC  SQL   WHENEVER        SQLWARNING     CONTINUE END-EXEC.        
       *                                                                         
            EXEC  SQL   ROLLBACK WORK                  END-EXEC.                 
